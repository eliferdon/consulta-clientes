@@ -0,0 +1,48 @@
+*----------------------------------------------------------*
+* CLIMENU                                                   *
+* MAPSET FOR THE CUSTOMER INQUIRY MENU (CONSULTACLIENTES). *
+* ONE MAP, REUSED EVERY PSEUDO-CONVERSATIONAL LEG - THE     *
+* OPERATOR PICKS AN OPTION, KEYS THE ID OR NAME FRAGMENT IT *
+* NEEDS, AND THE RESULT AREA IS REFRESHED IN PLACE SO THE   *
+* SAME SCREEN CARRIES THE MENU FORWARD, LEG AFTER LEG.      *
+*----------------------------------------------------------*
+*
+* MODIFICATION HISTORY
+* DATE       INIT  DESCRIPTION
+* 08/09/2026 RR    ORIGINAL MAPSET.
+* 08/09/2026 RR    CORRECTED TO TRUE ASSEMBLER COLUMNS (COMMENT
+*                  INDICATOR IN COLUMN 1, STATEMENTS STARTING IN
+*                  COLUMN 1, CONTINUATION IN COLUMN 72) AND
+*                  SHORTENED THE OPTION-LINE LITERAL TO FIT
+*                  WITHIN THE FIELD'S DECLARED LENGTH.
+*
+CLIMENU  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+CLIMENUM DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=21,ATTRB=(PROT,BRT),                X
+               INITIAL='CUSTOMER INQUIRY MENU'
+         DFHMDF POS=(03,01),LENGTH=40,ATTRB=PROT,                      X
+               INITIAL='1=INQ 2=SRCH 3=SEL 4=DET:'
+CLIOPT   DFHMDF POS=(03,42),LENGTH=1,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(05,01),LENGTH=15,ATTRB=PROT,                      X
+               INITIAL='CUSTOMER ID..:'
+CLICUID  DFHMDF POS=(05,17),LENGTH=10,ATTRB=UNPROT
+         DFHMDF POS=(07,01),LENGTH=15,ATTRB=PROT,                      X
+               INITIAL='NAME FRAGMENT:'
+CLIFRAG  DFHMDF POS=(07,17),LENGTH=30,ATTRB=UNPROT
+         DFHMDF POS=(09,01),LENGTH=10,ATTRB=PROT,                      X
+               INITIAL='RESULTS:'
+CLIRSLT  DFHMDF POS=(10,01),LENGTH=460,ATTRB=(PROT,FSET)
+         DFHMDF POS=(23,01),LENGTH=52,ATTRB=PROT,                      X
+               INITIAL='PF3=EXIT   PF8=NEXT SEARCH PAGE   ENTER=SUBMIT'
+*
+CLIMENU  DFHMSD TYPE=FINAL
+         END
