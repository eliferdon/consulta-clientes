@@ -0,0 +1,257 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ReporteExcepciones.
+000300 AUTHOR.        R RAMIREZ.
+000400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                              *
+001100* 08/09/2026 RR    ORIGINAL PROGRAM - NIGHTLY BATCH REPORT  *
+001200*                  OF BALANCE EXCEPTIONS OFF THE CUSTOMERS  *
+001300*                  TABLE.  OVERDRAWN (NEGATIVE BALANCE)     *
+001400*                  ACCOUNTS PRINT FIRST, WORST OVERDRAFT    *
+001500*                  FIRST, FOLLOWED BY ACCOUNTS ABOVE THE    *
+001600*                  HIGH-BALANCE THRESHOLD, LARGEST FIRST.   *
+001610* 08/09/2026 RR    PAGE 1 HEADINGS NOW PRINT - WS-LINE-COUNT*
+001620*                  IS PRIMED TO A FULL PAGE IN 1000-INITIAL-*
+001630*                  IZE SO THE FIRST CALL TO 2000-PROCESS-ONE-*
+001640*                  CUSTOMER FORCES THE HEADING PARAGRAPH.     *
+001650*                  A NEGATIVE SQLCODE ON THE FETCH NOW ABORTS*
+001660*                  THE JOB INSTEAD OF BEING TREATED AS       *
+001670*                  END-OF-DATA.                               *
+001700*----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT RPT-EXCEP-FILE  ASSIGN TO RPTEXCP
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300*
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  RPT-EXCEP-FILE
+002700     RECORDING MODE IS F
+002800     LABEL RECORDS ARE STANDARD.
+002900 01  RPT-EXCEP-RECORD             PIC X(133).
+003000*
+003100 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------*
+003300* PROGRAM SWITCHES AND CONSTANTS                            *
+003400*----------------------------------------------------------*
+003500 01  WS-EOF-SW                    PIC X(01)    VALUE 'N'.
+003600     88  END-OF-CUSTOMERS                      VALUE 'Y'.
+003700 77  WS-HIGH-BALANCE-THRESHOLD    PIC S9(7)V99 COMP-3
+003800                                  VALUE +50000.00.
+003900 01  WS-LINE-COUNT                PIC S9(04) COMP VALUE ZERO.
+004000 01  WS-LINES-PER-PAGE            PIC S9(04) COMP VALUE +55.
+004100 01  WS-PAGE-COUNT                PIC S9(04) COMP VALUE ZERO.
+004200 01  WS-PAGE-COUNT-EDIT           PIC ZZZ9.
+004300*----------------------------------------------------------*
+004400* DB2 RETRIEVAL FIELDS                                      *
+004500*----------------------------------------------------------*
+004600 01  WS-CUSTOMER-ID               PIC X(10).
+004700 01  WS-CUSTOMER-NAME             PIC X(30).
+004800 01  WS-CUSTOMER-BALANCE          PIC S9(7)V99 COMP-3.
+004900 01  WS-BALANCE-EDIT              PIC -(7)9.99.
+005000 01  WS-EXCEPTION-TYPE            PIC X(12).
+005100*----------------------------------------------------------*
+005200* CONTROL TOTALS                                            *
+005300*----------------------------------------------------------*
+005400 01  WS-OVERDRAWN-COUNT           PIC S9(05) COMP-3 VALUE ZERO.
+005500 01  WS-HIGH-BAL-COUNT            PIC S9(05) COMP-3 VALUE ZERO.
+005600 01  WS-TOTAL-COUNT               PIC S9(05) COMP-3 VALUE ZERO.
+005700 01  WS-OVERDRAWN-COUNT-EDIT      PIC ZZZZ9.
+005800 01  WS-HIGH-BAL-COUNT-EDIT       PIC ZZZZ9.
+005900 01  WS-TOTAL-COUNT-EDIT          PIC ZZZZ9.
+006000*----------------------------------------------------------*
+006100* REPORT LINES                                              *
+006200*----------------------------------------------------------*
+006300 01  WS-HDR-LINE-1.
+006400     05  FILLER                   PIC X(01)    VALUE '1'.
+006500     05  FILLER                   PIC X(25)
+006600                       VALUE 'BALANCE EXCEPTION REPORT'.
+006700     05  FILLER                   PIC X(10)    VALUE 'PAGE '.
+006800     05  WS-HDR1-PAGE             PIC ZZZ9.
+006900     05  FILLER                   PIC X(90)    VALUE SPACES.
+007000 01  WS-HDR-LINE-2.
+007100     05  FILLER                   PIC X(01)    VALUE ' '.
+007200     05  FILLER                   PIC X(10)    VALUE 'CUSTID'.
+007300     05  FILLER                   PIC X(30)
+007310                       VALUE 'CUSTOMER NAME'.
+007400     05  FILLER                   PIC X(15)    VALUE 'BALANCE'.
+007500     05  FILLER                   PIC X(12)    VALUE 'EXCEPTION'.
+007600     05  FILLER                   PIC X(65)    VALUE SPACES.
+007700 01  WS-DETAIL-LINE.
+007800     05  FILLER                   PIC X(01)    VALUE ' '.
+007900     05  WS-DTL-CUST-ID           PIC X(10).
+008000     05  FILLER                   PIC X(01)    VALUE SPACE.
+008100     05  WS-DTL-CUST-NAME         PIC X(30).
+008200     05  FILLER                   PIC X(01)    VALUE SPACE.
+008300     05  WS-DTL-BALANCE           PIC X(12).
+008400     05  FILLER                   PIC X(03)    VALUE SPACES.
+008500     05  WS-DTL-EXCEPT-TYPE       PIC X(12).
+008600     05  FILLER                   PIC X(63)    VALUE SPACES.
+008700 01  WS-TOTAL-LINE-1.
+008800     05  FILLER                   PIC X(01)    VALUE '0'.
+008900     05  FILLER                   PIC X(28)
+009000                       VALUE 'OVERDRAWN ACCOUNTS. . . . . '.
+009100     05  WS-TOT1-COUNT            PIC ZZZZ9.
+009200     05  FILLER                   PIC X(99)    VALUE SPACES.
+009300 01  WS-TOTAL-LINE-2.
+009400     05  FILLER                   PIC X(01)    VALUE ' '.
+009500     05  FILLER                   PIC X(28)
+009600                       VALUE 'HIGH BALANCE ACCOUNTS . . . '.
+009700     05  WS-TOT2-COUNT            PIC ZZZZ9.
+009800     05  FILLER                   PIC X(99)    VALUE SPACES.
+009900 01  WS-TOTAL-LINE-3.
+010000     05  FILLER                   PIC X(01)    VALUE ' '.
+010100     05  FILLER                   PIC X(28)
+010200                       VALUE 'TOTAL EXCEPTION ACCOUNTS. . '.
+010300     05  WS-TOT3-COUNT            PIC ZZZZ9.
+010400     05  FILLER                   PIC X(99)    VALUE SPACES.
+010500     EXEC SQL INCLUDE SQLCA END-EXEC.
+010600*
+010700 PROCEDURE DIVISION.
+010800*----------------------------------------------------------*
+010900* 0000-MAIN-PROCESS                                        *
+011000*----------------------------------------------------------*
+011100 0000-MAIN-PROCESS.
+011200     PERFORM 1000-INITIALIZE
+011300         THRU 1000-EXIT.
+011400
+011500     PERFORM 2000-PROCESS-ONE-CUSTOMER
+011600         THRU 2000-EXIT
+011700        UNTIL END-OF-CUSTOMERS.
+011800
+011900     PERFORM 8000-WRITE-TOTALS
+012000         THRU 8000-EXIT.
+012100
+012200     PERFORM 9000-TERMINATE
+012300         THRU 9000-EXIT.
+012400
+012500     STOP RUN.
+012600*----------------------------------------------------------*
+012700* 1000-INITIALIZE                                          *
+012800* OPENS THE REPORT FILE, OPENS THE EXCEPTION CURSOR AND     *
+012900* PRIMES THE FIRST FETCH.                                   *
+013000*----------------------------------------------------------*
+013100 1000-INITIALIZE.
+013200     OPEN OUTPUT RPT-EXCEP-FILE.
+013210     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+013300
+013400     EXEC SQL
+013500         DECLARE C-EXCEPTIONS CURSOR FOR
+013600             SELECT CustomerID, CustomerName, Balance
+013700               FROM Customers
+013800              WHERE Balance < 0
+013900                 OR Balance > :WS-HIGH-BALANCE-THRESHOLD
+014000              ORDER BY
+014100                 CASE WHEN Balance < 0 THEN 0 ELSE 1 END,
+014200                 CASE WHEN Balance < 0 THEN Balance
+014300                      ELSE Balance * -1 END
+014400     END-EXEC.
+014500
+014600     EXEC SQL OPEN C-EXCEPTIONS END-EXEC.
+014700
+014800     PERFORM 2900-FETCH-CUSTOMER
+014900         THRU 2900-EXIT.
+015000 1000-EXIT.
+015100     EXIT.
+015200*----------------------------------------------------------*
+015300* 2000-PROCESS-ONE-CUSTOMER                                *
+015400* WRITES ONE EXCEPTION DETAIL LINE, THEN FETCHES THE NEXT   *
+015500* ROW.  A NEW PAGE OF HEADINGS PRINTS WHEN THE CURRENT PAGE *
+015600* IS FULL.                                                  *
+015700*----------------------------------------------------------*
+015800 2000-PROCESS-ONE-CUSTOMER.
+015900     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+016000         PERFORM 2100-WRITE-HEADINGS
+016100             THRU 2100-EXIT
+016200     END-IF.
+016300
+016400     PERFORM 2200-WRITE-DETAIL
+016500         THRU 2200-EXIT.
+016600
+016700     PERFORM 2900-FETCH-CUSTOMER
+016800         THRU 2900-EXIT.
+016900 2000-EXIT.
+017000     EXIT.
+017100*----------------------------------------------------------*
+017200* 2100-WRITE-HEADINGS                                      *
+017300*----------------------------------------------------------*
+017400 2100-WRITE-HEADINGS.
+017500     ADD 1 TO WS-PAGE-COUNT.
+017600     MOVE WS-PAGE-COUNT   TO WS-HDR1-PAGE.
+017700     WRITE RPT-EXCEP-RECORD FROM WS-HDR-LINE-1.
+017800     WRITE RPT-EXCEP-RECORD FROM WS-HDR-LINE-2.
+017900     MOVE ZERO            TO WS-LINE-COUNT.
+018000 2100-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------*
+018300* 2200-WRITE-DETAIL                                        *
+018400*----------------------------------------------------------*
+018500 2200-WRITE-DETAIL.
+018600     MOVE WS-CUSTOMER-ID       TO WS-DTL-CUST-ID.
+018700     MOVE WS-CUSTOMER-NAME     TO WS-DTL-CUST-NAME.
+018800     MOVE WS-CUSTOMER-BALANCE  TO WS-BALANCE-EDIT.
+018900     MOVE WS-BALANCE-EDIT      TO WS-DTL-BALANCE.
+019000
+019100     IF WS-CUSTOMER-BALANCE < ZERO
+019200         MOVE 'OVERDRAWN'  TO WS-EXCEPTION-TYPE
+019300         ADD 1 TO WS-OVERDRAWN-COUNT
+019400     ELSE
+019500         MOVE 'HIGH BALANCE' TO WS-EXCEPTION-TYPE
+019600         ADD 1 TO WS-HIGH-BAL-COUNT
+019700     END-IF.
+019800     MOVE WS-EXCEPTION-TYPE    TO WS-DTL-EXCEPT-TYPE.
+019900
+020000     WRITE RPT-EXCEP-RECORD FROM WS-DETAIL-LINE.
+020100     ADD 1 TO WS-LINE-COUNT.
+020200     ADD 1 TO WS-TOTAL-COUNT.
+020300 2200-EXIT.
+020400     EXIT.
+020500*----------------------------------------------------------*
+020600* 2900-FETCH-CUSTOMER                                      *
+020700*----------------------------------------------------------*
+020800 2900-FETCH-CUSTOMER.
+020900     EXEC SQL
+021000         FETCH C-EXCEPTIONS
+021100          INTO :WS-CUSTOMER-ID, :WS-CUSTOMER-NAME,
+021200               :WS-CUSTOMER-BALANCE
+021300     END-EXEC.
+021400
+021410     EVALUATE SQLCODE
+021420         WHEN ZERO
+021430             CONTINUE
+021440         WHEN 100
+021450             SET END-OF-CUSTOMERS TO TRUE
+021460         WHEN OTHER
+021470             DISPLAY 'ReporteExcepciones: FETCH FAILED, SQLCODE='
+021480                     SQLCODE
+021490             MOVE 16 TO RETURN-CODE
+021495             STOP RUN
+021700     END-EVALUATE.
+021800 2900-EXIT.
+021900     EXIT.
+022000*----------------------------------------------------------*
+022100* 8000-WRITE-TOTALS                                        *
+022200*----------------------------------------------------------*
+022300 8000-WRITE-TOTALS.
+022400     MOVE WS-OVERDRAWN-COUNT   TO WS-TOT1-COUNT.
+022500     MOVE WS-HIGH-BAL-COUNT    TO WS-TOT2-COUNT.
+022600     MOVE WS-TOTAL-COUNT       TO WS-TOT3-COUNT.
+022700
+022800     WRITE RPT-EXCEP-RECORD FROM WS-TOTAL-LINE-1.
+022900     WRITE RPT-EXCEP-RECORD FROM WS-TOTAL-LINE-2.
+023000     WRITE RPT-EXCEP-RECORD FROM WS-TOTAL-LINE-3.
+023100 8000-EXIT.
+023200     EXIT.
+023300*----------------------------------------------------------*
+023400* 9000-TERMINATE                                           *
+023500*----------------------------------------------------------*
+023600 9000-TERMINATE.
+023700     EXEC SQL CLOSE C-EXCEPTIONS END-EXEC.
+023800     CLOSE RPT-EXCEP-FILE.
+023900 9000-EXIT.
+024000     EXIT.
