@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DetalleCliente.
+000300 AUTHOR.        R RAMIREZ.
+000400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                              *
+001100* 08/09/2026 RR    ORIGINAL PROGRAM - FULL CUSTOMER DETAIL  *
+001200*                  SCREEN (NAME, ADDRESS, PHONE, ACCOUNT    *
+001300*                  STATUS).  ENTERED BY XCTL FROM           *
+001400*                  CONSULTACLIENTES, WHICH HANDS OFF THE    *
+001500*                  CUSTOMERID VIA THE COMMAREA SO THE       *
+001600*                  TELLER DOES NOT RE-KEY IT.                *
+001610* 08/09/2026 RR    RETURN NOW RE-ARMS EIBTRNID (STILL THE   *
+001620*                  ORIGINAL CONSULTACLIENTES TRANSACTION -  *
+001630*                  XCTL DOES NOT CHANGE IT) INSTEAD OF      *
+001640*                  ENDING THE TASK, SO THE NEXT KEY THE     *
+001650*                  TELLER PRESSES RETURNS TO THE MENU       *
+001660*                  RATHER THAN A DEAD TERMINAL.              *
+001670* 08/09/2026 RR    FIXED THE RETURN TO REFERENCE THE LINKAGE*
+001672*                  ITEM DFHCOMMAREA (WAS WRONGLY CODED AS   *
+001674*                  CLI-COMMAREA, WHICH THIS PROGRAM NEVER   *
+001676*                  DEFINES).  BOTH SENDS NOW ERASE THE      *
+001678*                  SCREEN FIRST, SINCE CONSULTACLIENTES'S    *
+001680*                  MENU MAP IS STILL ON THE TERMINAL WHEN    *
+001682*                  THIS TRANSACTION IS ENTERED.  ADDRESS AND *
+001684*                  PHONE ARE NULLABLE ON CUSTOMERS AND NOW   *
+001686*                  CARRY NULL INDICATORS SO A NULL VALUE     *
+001688*                  DOES NOT ABEND THE SELECT.                *
+001690* 08/09/2026 RR    THE EIBCALEN = ZERO LEG (TRANSACTION KEYED*
+001691*                  DIRECTLY AT A BLANK TERMINAL, NO COMMAREA *
+001692*                  PASSED IN) NO LONGER FALLS INTO THE SHARED*
+001693*                  RETURN, WHICH TOUCHED DFHCOMMAREA BEFORE  *
+001694*                  CICS EVER SET ONE UP - IT NOW RETURNS ITS *
+001695*                  OWN ZERO-INITIALIZED WORKING-STORAGE       *
+001696*                  COMMAREA INSTEAD.  ALSO CORRECTED          *
+001697*                  WS-DETAIL-SCREEN-LEN, WHICH OVERSTATED     *
+001698*                  THE SCREEN'S TRUE LENGTH BY 3 BYTES AND    *
+001699*                  SENT PART OF SQLCA TO THE TERMINAL.        *
+001701*                  BOTH SENDS NOW GO THROUGH THE CLIMENUM    *
+001702*                  MAP INSTEAD OF A PLAIN EXEC CICS SEND -   *
+001703*                  THE DETAIL TEXT LOADS INTO CLIRSLTO AND   *
+001704*                  THE MAP IS SENT WITH ERASE, SO THE        *
+001705*                  PHYSICAL SCREEN CARRIES A REAL CLIMENUM   *
+001706*                  FIELD STRUCTURE AGAIN WHEN CONTROL RETURNS*
+001707*                  TO CONSULTACLIENTES - OTHERWISE ITS NEXT  *
+001708*                  RECEIVE MAP HAS NOTHING TO RECEIVE AGAINST*
+001709*                  AND ABENDS ON MAPFAIL.                     *
+001710*----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------*
+002300* DB2 RETRIEVAL FIELDS                                      *
+002400*----------------------------------------------------------*
+002500 01  CUSTMSTR-RECORD.
+002600     COPY CUSTMSTR.
+002700*----------------------------------------------------------*
+002800* PROGRAM SWITCHES                                          *
+002900*----------------------------------------------------------*
+003000 01  WS-CUSTOMER-FOUND-SW         PIC X(01)    VALUE 'N'.
+003100     88  CUSTOMER-FOUND                        VALUE 'Y'.
+003200     88  CUSTOMER-NOT-FOUND                    VALUE 'N'.
+003300 01  WS-NOT-FOUND-MSG             PIC X(30)
+003400                                  VALUE 'CUSTOMER NOT FOUND'.
+003420*----------------------------------------------------------*
+003440* NULL INDICATOR VARIABLES                                  *
+003460* ADDRESS AND PHONE ARE NULLABLE ON CUSTOMERS AND HAVE NO   *
+003480* DEFAULT, SO A NULL COLUMN MUST NOT REACH THE HOST         *
+003485* VARIABLE WITHOUT ONE OF THESE.                             *
+003490*----------------------------------------------------------*
+003495 01  WS-ADDRESS-IND               PIC S9(04) COMP.
+003497 01  WS-PHONE-IND                 PIC S9(04) COMP.
+003500*----------------------------------------------------------*
+003600* SCREEN OUTPUT FIELDS                                      *
+003700*----------------------------------------------------------*
+003800 01  WS-DETAIL-SCREEN.
+003900     05  WS-DS-NAME-LIT           PIC X(08)  VALUE 'NAME    '.
+004000     05  WS-DS-NAME               PIC X(30).
+004100     05  WS-DS-ADDR-LIT           PIC X(08)  VALUE 'ADDRESS '.
+004200     05  WS-DS-ADDR               PIC X(40).
+004300     05  WS-DS-PHONE-LIT          PIC X(08)  VALUE 'PHONE   '.
+004400     05  WS-DS-PHONE              PIC X(15).
+004500     05  WS-DS-STATUS-LIT         PIC X(08)  VALUE 'STATUS  '.
+004600     05  WS-DS-STATUS             PIC X(01).
+004700     05  FILLER                   PIC X(19)  VALUE SPACES.
+004750*----------------------------------------------------------*
+004760* BMS SYMBOLIC MAP - CLIMENUM (MAPSET CLIMENU)              *
+004770* BORROWED FROM CONSULTACLIENTES SO THIS TRANSACTION LEAVES *
+004780* A REAL FORMATTED MAP ON THE TERMINAL - THE DETAIL TEXT    *
+004790* RIDES IN CLIRSLTO THE SAME WAY THE MENU'S OWN RESULT      *
+004795* MESSAGES DO.                                              *
+004797*----------------------------------------------------------*
+004798     COPY CLIMENUM.
+004900     EXEC SQL INCLUDE SQLCA END-EXEC.
+004910*----------------------------------------------------------*
+004920* ZERO-INITIALIZED COMMAREA FOR THE EIBCALEN = 0 LEG (THIS  *
+004930* TRANSACTION KEYED DIRECTLY AT A BLANK TERMINAL, WITH NO   *
+004940* COMMAREA PASSED IN), WHEN THE LINKAGE SECTION ITEM MUST   *
+004950* NOT BE TOUCHED.  COPIED WITH REPLACING SO ITS FIELD NAMES *
+004960* DO NOT COLLIDE WITH DFHCOMMAREA'S OWN COPY OF CLICOMM.    *
+004970*----------------------------------------------------------*
+004980 01  WS-INIT-COMMAREA.
+004990     COPY CLICOMM REPLACING
+005000        ==CLI-COMM-FRAGMENT==  BY ==WS-INIT-COMM-FRAGMENT==
+005010        ==CLI-COMM-LAST-ID==   BY ==WS-INIT-COMM-LAST-ID==
+005020        ==CLI-COMM-ROW-COUNT== BY ==WS-INIT-COMM-ROW-COUNT==
+005030        ==CLI-COMM-SEL-TABLE== BY ==WS-INIT-COMM-SEL-TABLE==
+005040        ==CLI-COMM-SEL-ID==    BY ==WS-INIT-COMM-SEL-ID==
+005050        ==CLI-COMM-CURR-ID==   BY ==WS-INIT-COMM-CURR-ID==.
+005060*
+005100 LINKAGE SECTION.
+005200 01  DFHCOMMAREA.
+005300     COPY CLICOMM.
+005400*
+005500 PROCEDURE DIVISION.
+005600*----------------------------------------------------------*
+005700* 0000-MAIN-PROCESS                                        *
+005800* PULLS THE CUSTOMERID HANDED OFF BY CONSULTACLIENTES AND   *
+005900* SENDS BACK THE FULL CUSTOMER DETAIL.                      *
+006000*----------------------------------------------------------*
+006100 0000-MAIN-PROCESS.
+006200     IF EIBCALEN = ZERO
+006300         PERFORM 3500-SEND-NOT-FOUND
+006400             THRU 3500-EXIT
+006500         GO TO 9999-END-PROGRAM-FIRST-ENTRY
+006600     END-IF.
+006700
+006800     MOVE CLI-COMM-CURR-ID TO CUSTMSTR-ID.
+006900
+007000     PERFORM 2000-LOOKUP-CUSTOMER
+007100         THRU 2000-EXIT.
+007200
+007300     IF CUSTOMER-FOUND
+007400         PERFORM 3000-SEND-RESPONSE
+007500             THRU 3000-EXIT
+007600     ELSE
+007700         PERFORM 3500-SEND-NOT-FOUND
+007800             THRU 3500-EXIT
+007900     END-IF.
+008000
+008100     GO TO 9999-END-PROGRAM.
+008200*----------------------------------------------------------*
+008300* 2000-LOOKUP-CUSTOMER                                     *
+008400* PULLS THE FULL CUSTOMER RECORD FROM DB2.                 *
+008500*----------------------------------------------------------*
+008600 2000-LOOKUP-CUSTOMER.
+008700     EXEC SQL
+008800         SELECT CustomerName, Address, Phone, AccountStatus
+008900           INTO :CUSTMSTR-NAME,
+008920                :CUSTMSTR-ADDRESS :WS-ADDRESS-IND,
+008940                :CUSTMSTR-PHONE   :WS-PHONE-IND,
+009000                :CUSTMSTR-STATUS
+009100           FROM Customers
+009200          WHERE CustomerID = :CUSTMSTR-ID
+009300     END-EXEC.
+009400
+009500     EVALUATE SQLCODE
+009600         WHEN ZERO
+009620             IF WS-ADDRESS-IND < ZERO
+009640                 MOVE SPACES TO CUSTMSTR-ADDRESS
+009660             END-IF
+009680             IF WS-PHONE-IND < ZERO
+009690                 MOVE SPACES TO CUSTMSTR-PHONE
+009695             END-IF
+009700             SET CUSTOMER-FOUND     TO TRUE
+009800         WHEN OTHER
+009900             SET CUSTOMER-NOT-FOUND TO TRUE
+010000     END-EVALUATE.
+010100 2000-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------*
+010400* 3000-SEND-RESPONSE                                       *
+010500* FORMATS AND SENDS THE FULL CUSTOMER DETAIL SCREEN.        *
+010600*----------------------------------------------------------*
+010700 3000-SEND-RESPONSE.
+010800     MOVE CUSTMSTR-NAME    TO WS-DS-NAME.
+010900     MOVE CUSTMSTR-ADDRESS TO WS-DS-ADDR.
+011000     MOVE CUSTMSTR-PHONE   TO WS-DS-PHONE.
+011100     MOVE CUSTMSTR-STATUS  TO WS-DS-STATUS.
+011150
+011160     MOVE SPACES TO CLIMENUO.
+011170     MOVE WS-DETAIL-SCREEN TO CLIRSLTO(1:137).
+011200
+011300     EXEC CICS SEND MAP('CLIMENUM') MAPSET('CLIMENU')
+011400         FROM(CLIMENUO)
+011450         ERASE
+011500     END-EXEC.
+011600 3000-EXIT.
+011700     EXIT.
+011800*----------------------------------------------------------*
+011900* 3500-SEND-NOT-FOUND                                      *
+012000*----------------------------------------------------------*
+012100 3500-SEND-NOT-FOUND.
+012150     MOVE SPACES TO CLIMENUO.
+012170     MOVE WS-NOT-FOUND-MSG TO CLIRSLTO(1:30).
+012200     EXEC CICS SEND MAP('CLIMENUM') MAPSET('CLIMENU')
+012300         FROM(CLIMENUO)
+012350         ERASE
+012400     END-EXEC.
+012500 3500-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------*
+012800* 9999-END-PROGRAM                                         *
+012900* RE-ARMS EIBTRNID FOR THE NEXT TELLER KEYSTROKE.  EIBTRNID  *
+013000* IS STILL THE ORIGINAL CONSULTACLIENTES TRANSACTION CODE - *
+013100* XCTL DOES NOT CHANGE IT - SO CICS RESTARTS THE TASK AT    *
+013200* CONSULTACLIENTES'S MENU RATHER THAN LEAVING THE TERMINAL  *
+013300* DEAD AFTER THE DETAIL SCREEN.                             *
+013400*----------------------------------------------------------*
+013500 9999-END-PROGRAM.
+013600     EXEC CICS RETURN TRANSID(EIBTRNID)
+013700               COMMAREA(DFHCOMMAREA)
+013800               LENGTH(LENGTH OF DFHCOMMAREA)
+013900     END-EXEC.
+014000*----------------------------------------------------------*
+014100* 9999-END-PROGRAM-FIRST-ENTRY                              *
+014200* EIBCALEN = 0 LEG - CICS NEVER PASSED A COMMAREA IN, SO     *
+014300* DFHCOMMAREA MUST NOT BE REFERENCED.  RETURNS A             *
+014400* ZERO-INITIALIZED WORKING-STORAGE COMMAREA INSTEAD,         *
+014500* RE-ARMING THE TRANSACTION FOR THE NEXT LEG.                *
+014600*----------------------------------------------------------*
+014700 9999-END-PROGRAM-FIRST-ENTRY.
+014800     INITIALIZE WS-INIT-COMMAREA.
+014900     EXEC CICS RETURN TRANSID(EIBTRNID)
+015000               COMMAREA(WS-INIT-COMMAREA)
+015100               LENGTH(LENGTH OF WS-INIT-COMMAREA)
+015200     END-EXEC.
