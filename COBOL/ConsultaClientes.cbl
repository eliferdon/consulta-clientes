@@ -1,28 +1,656 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ConsultaClientes.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-Customer-ID  PIC X(10).
-01 WS-Customer-Name PIC X(30).
-01 WS-Customer-Balance PIC 9(7)V99.
-EXEC SQL INCLUDE SQLCA END-EXEC.
-
-PROCEDURE DIVISION.
-Main-Procedure.
-    EXEC CICS RECEIVE INTO(WS-Customer-ID)
-    END-EXEC.
-
-    EXEC SQL
-        SELECT CustomerName, Balance
-        INTO :WS-Customer-Name, :WS-Customer-Balance
-        FROM Customers
-        WHERE CustomerID = :WS-Customer-ID
-    END-EXEC.
-
-    EXEC CICS SEND
-        FROM(WS-Customer-Name) LENGTH(30)
-    END-EXEC.
-
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ConsultaClientes.
+000300 AUTHOR.        R RAMIREZ.
+000400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN.  01/05/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                              *
+001100* 01/05/2019 RR    ORIGINAL PROGRAM - EXACT CUSTOMERID      *
+001200*                  LOOKUP, NAME ONLY RETURNED TO TERMINAL.  *
+001300* 08/09/2026 RR    SEND NOW RETURNS THE ACCOUNT BALANCE,    *
+001400*                  EDITED WITH A DECIMAL POINT, ALONG WITH  *
+001500*                  THE CUSTOMER NAME.  RESTRUCTURED INTO    *
+001600*                  NUMBERED PARAGRAPHS SO FUTURE ERROR AND  *
+001700*                  VALIDATION LOGIC HAS SOMEWHERE TO GO.    *
+001710* 08/09/2026 RR    ADDED SQLCODE CHECK AFTER THE CUSTOMER   *
+001720*                  SELECT SO AN UNKNOWN CUSTOMERID SENDS A  *
+001730*                  CLEAN "NOT FOUND" MESSAGE INSTEAD OF     *
+001740*                  LETTING THE TRANSACTION ABEND.           *
+001750* 08/09/2026 RR    ADDED A NAME-FRAGMENT SEARCH MODE.  THE  *
+001760*                  TELLER CAN NOW PAGE THROUGH CUSTOMERS    *
+001770*                  MATCHING A NAME AND SELECT A ROW INSTEAD *
+001780*                  OF NEEDING THE EXACT CUSTOMERID.  THE    *
+001790*                  TRANSACTION BECOMES PSEUDO-CONVERSATIONAL*
+001791*                  ACROSS SEARCH PAGES VIA CLICOMM.         *
+001792* 08/09/2026 RR    EVERY BALANCE LOOKUP NOW WRITES A ROW TO *
+001793*                  THE AUDITLOG TABLE - OPERATOR, TERMINAL, *
+001794*                  CUSTOMERID QUERIED, TIMESTAMP, AND        *
+001795*                  WHETHER A BALANCE WAS ACTUALLY RETURNED.  *
+001796* 08/09/2026 RR    A FOUND CUSTOMER NOW HAS ITS             *
+001797*                  LASTINQUIRYDATE STAMPED WITH TODAY, SO    *
+001798*                  THE NIGHTLY CUSTOMER MASTER EXTRACT SHOWS *
+001799*                  HOW RECENTLY THE ACCOUNT WAS REVIEWED.    *
+001801* 08/09/2026 RR    ADDED A "DETAIL" OPTION THAT XCTLS TO     *
+001802*                  THE NEW DETALLECLIENTE TRANSACTION,       *
+001803*                  HANDING OFF THE LAST-LOOKED-UP CUSTOMERID *
+001804*                  VIA THE COMMAREA SO THE TELLER DOES NOT   *
+001805*                  RE-KEY IT TO SEE THE FULL CUSTOMER DETAIL.*
+001806* 08/09/2026 RR    REBUILT AROUND THE CLIMENUM BMS MAP.  THE *
+001807*                  OLD RAW RECEIVE/SEND OF A MODE BYTE AND   *
+001808*                  FREE-TEXT DATA IS GONE - THE OPERATOR NOW *
+001809*                  WORKS A REAL MENU SCREEN (OPTION, CUSTOMER*
+001810*                  ID, NAME FRAGMENT, RESULTS) THAT IS SENT  *
+001811*                  ONCE AND THEN REFRESHED IN PLACE EVERY    *
+001812*                  PSEUDO-CONVERSATIONAL LEG, SO THE TELLER   *
+001813*                  CAN CHAIN INQUIRIES, SEARCHES, SELECTIONS  *
+001814*                  AND DETAIL LOOKUPS WITHOUT EVER DROPPING   *
+001815*                  BACK TO A BLANK TERMINAL.  PF3 ENDS THE    *
+001816*                  SESSION; PF8 PAGES AN ACTIVE SEARCH.       *
+001818* 08/09/2026 RR    FIXED XCTL/RETURN CALLS TO REFERENCE THE   *
+001819*                  LINKAGE ITEM DFHCOMMAREA (WAS WRONGLY      *
+001820*                  CODED AS CLI-COMMAREA, WHICH THIS PROGRAM  *
+001821*                  NEVER DEFINES).  THE FIRST-ENTRY RETURN    *
+001822*                  NO LONGER TOUCHES THE LINKAGE ITEM AT ALL -*
+001823*                  CICS NEVER PASSED ONE IN ON THAT LEG - AND *
+001824*                  INSTEAD RETURNS A ZERO-INITIALIZED WORKING-*
+001825*                  STORAGE COMMAREA.  ALSO VALIDATES THE      *
+001826*                  SEARCH-RESULT ROW NUMBER KEYED FOR OPTION 3*
+001827*                  BEFORE USING IT AS A SUBSCRIPT.            *
+001828*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*----------------------------------------------------------*
+002400* BMS SYMBOLIC MAP - CLIMENUM (MAPSET CLIMENU)              *
+002500*----------------------------------------------------------*
+002510     COPY CLIMENUM.
+002520*----------------------------------------------------------*
+002600* DB2 RETRIEVAL FIELDS                                      *
+002700*----------------------------------------------------------*
+002800 01  WS-CUSTOMER-ID           PIC X(10).
+002900 01  WS-CUSTOMER-NAME         PIC X(30).
+003000 01  WS-CUSTOMER-BALANCE      PIC S9(7)V99 COMP-3.
+003100*----------------------------------------------------------*
+003200* SCREEN OUTPUT FIELDS                                      *
+003300*----------------------------------------------------------*
+003400 01  WS-BALANCE-EDIT          PIC -(7)9.99.
+003500 01  WS-OUTPUT-LINE.
+003600     05  WS-OUT-NAME          PIC X(30).
+003700     05  FILLER               PIC X(02)    VALUE SPACES.
+003800     05  WS-OUT-BALANCE-LIT   PIC X(08)    VALUE 'BALANCE '.
+003900     05  WS-OUT-BALANCE       PIC X(12).
+004000     05  FILLER               PIC X(20)    VALUE SPACES.
+004100*----------------------------------------------------------*
+004200* PROGRAM SWITCHES                                          *
+004300*----------------------------------------------------------*
+004400 01  WS-CUSTOMER-FOUND-SW     PIC X(01)    VALUE 'N'.
+004500     88  CUSTOMER-FOUND                    VALUE 'Y'.
+004600     88  CUSTOMER-NOT-FOUND                VALUE 'N'.
+004700 01  WS-NOT-FOUND-MSG         PIC X(30)
+004800                              VALUE 'CUSTOMER NOT FOUND'.
+004900*----------------------------------------------------------*
+005000* NAME SEARCH FIELDS                                        *
+005100*----------------------------------------------------------*
+005200 01  WS-SEARCH-PATTERN        PIC X(32).
+005300 01  WS-ROW-IDX               PIC S9(04) COMP.
+005350 01  WS-LINE-NUM-EDIT         PIC 9(02).
+005360 01  WS-SEL-VALID-SW          PIC X(01).
+005370     88  SEL-VALID                      VALUE 'Y'.
+005380     88  SEL-INVALID                    VALUE 'N'.
+005390 01  WS-INVALID-SEL-MSG       PIC X(30)
+005395                          VALUE 'INVALID SELECTION NUMBER'.
+005500 01  WS-SEARCH-RESULTS.
+005600     05  WS-SEARCH-ROW OCCURS 10 TIMES
+005700                       INDEXED BY WS-SR-IDX.
+005800         10  WS-SEARCH-ROW-ID    PIC X(10).
+005900         10  WS-SEARCH-ROW-NAME  PIC X(30).
+006000 01  WS-SEARCH-SCREEN.
+006100     05  WS-SEARCH-LINE OCCURS 10 TIMES.
+006200         10  WS-SL-NUM        PIC 9(02).
+006300         10  FILLER           PIC X(01)    VALUE SPACE.
+006400         10  WS-SL-ID         PIC X(10).
+006500         10  FILLER           PIC X(01)    VALUE SPACE.
+006600         10  WS-SL-NAME       PIC X(30).
+006700 01  WS-NO-MATCH-MSG          PIC X(30)
+006800                              VALUE 'NO MATCHING CUSTOMERS FOUND'.
+006900 01  WS-NO-SEARCH-MSG         PIC X(30)
+007000                          VALUE 'NO ACTIVE SEARCH - START OVER'.
+007100 01  WS-NO-CUST-SEL-MSG       PIC X(30)
+007200                          VALUE 'NO CUSTOMER LOOKED UP YET'.
+007300 01  WS-GOODBYE-MSG           PIC X(30)
+007400                              VALUE 'SESSION ENDED - PF3 TO EXIT'.
+007500*----------------------------------------------------------*
+007600* AUDIT TRAIL FIELDS                                        *
+007700*----------------------------------------------------------*
+007800 01  WS-AUDIT-BAL-RETURNED-SW PIC X(01).
+007900     88  AUDIT-BALANCE-RETURNED        VALUE 'Y'.
+008000     88  AUDIT-BALANCE-NOT-RETURNED    VALUE 'N'.
+008100*----------------------------------------------------------*
+008200* OPERATOR AUTHORIZATION FIELDS                             *
+008300*----------------------------------------------------------*
+008400 01  WS-OPERATOR-AUTH-SW      PIC X(01).
+008500     88  OPERATOR-AUTHORIZED           VALUE 'Y'.
+008600     88  OPERATOR-NOT-AUTHORIZED       VALUE 'N'.
+008700 01  WS-BALANCE-MASK          PIC X(12)
+008800                              VALUE 'RESTRICTED'.
+008900*----------------------------------------------------------*
+009000* CUSTOMERID VALIDATION FIELDS                              *
+009100*----------------------------------------------------------*
+009200 01  WS-ID-VALID-SW           PIC X(01).
+009300     88  ID-VALID                      VALUE 'Y'.
+009400     88  ID-INVALID                    VALUE 'N'.
+009500 01  WS-INVALID-ID-MSG        PIC X(30)
+009600                              VALUE 'INVALID CUSTOMER NUMBER'.
+009650*----------------------------------------------------------*
+009660* ZERO-INITIALIZED COMMAREA FOR THE VERY FIRST LEG OF A     *
+009670* SESSION, WHEN CICS HAS NOT PASSED ONE IN (EIBCALEN = 0)   *
+009680* AND THE LINKAGE SECTION ITEM MUST NOT BE TOUCHED.  COPIED*
+009682* WITH REPLACING SO ITS FIELD NAMES DO NOT COLLIDE WITH     *
+009684* DFHCOMMAREA'S OWN COPY OF CLICOMM.                        *
+009690*----------------------------------------------------------*
+009695 01  WS-INIT-COMMAREA.
+009696     COPY CLICOMM REPLACING
+009697        ==CLI-COMM-FRAGMENT==  BY ==WS-INIT-COMM-FRAGMENT==
+009698        ==CLI-COMM-LAST-ID==   BY ==WS-INIT-COMM-LAST-ID==
+009699        ==CLI-COMM-ROW-COUNT== BY ==WS-INIT-COMM-ROW-COUNT==
+009710        ==CLI-COMM-SEL-TABLE== BY ==WS-INIT-COMM-SEL-TABLE==
+009720        ==CLI-COMM-SEL-ID==    BY ==WS-INIT-COMM-SEL-ID==
+009730        ==CLI-COMM-CURR-ID==   BY ==WS-INIT-COMM-CURR-ID==.
+009700     EXEC SQL INCLUDE SQLCA END-EXEC.
+009800*
+009900 LINKAGE SECTION.
+010000 01  DFHCOMMAREA.
+010100     COPY CLICOMM.
+010200*
+010300 PROCEDURE DIVISION.
+010400*----------------------------------------------------------*
+010500* 0000-MAIN-PROCESS                                        *
+010600* FIRST ENTRY (EIBCALEN = 0) JUST PAINTS THE MENU.  EVERY   *
+010700* LATER LEG RECEIVES THE MAP, DISPATCHES ON THE AID KEY AND *
+010800* THE OPTION FIELD THE TELLER KEYED, THEN RE-SENDS THE SAME *
+010900* MAP WITH THE RESULT AREA REFRESHED - THE TELLER NEVER     *
+011000* DROPS BACK TO A BLANK TERMINAL BETWEEN OPERATIONS.        *
+011100*----------------------------------------------------------*
+011200 0000-MAIN-PROCESS.
+011300     IF EIBCALEN = ZERO
+011400         PERFORM 1000-SEND-INITIAL-MENU
+011500             THRU 1000-EXIT
+011600         GO TO 9999-END-PROGRAM-FIRST-ENTRY
+011700     END-IF.
+011800
+011900     PERFORM 1100-RECEIVE-MENU
+012000         THRU 1100-EXIT.
+012100
+012200     MOVE SPACES TO CLIRSLTO.
+012300
+012400     PERFORM 2400-CHECK-AUTHORIZATION
+012500         THRU 2400-EXIT.
+012600
+012700     EVALUATE TRUE
+012800         WHEN EIBAID = '3'
+012900             PERFORM 3900-SEND-GOODBYE
+013000                 THRU 3900-EXIT
+013100             GO TO 9999-END-PROGRAM-NO-RETURN
+013200         WHEN EIBAID = '8'
+013300             PERFORM 2600-PAGE-ACTIVE-SEARCH
+013400                 THRU 2600-EXIT
+013500         WHEN CLIOPTI = '2'
+013600             PERFORM 2500-START-SEARCH
+013700                 THRU 2500-EXIT
+013800         WHEN CLIOPTI = '3'
+013900             PERFORM 2800-RESOLVE-SELECTED-ID
+014000                 THRU 2800-EXIT
+014100             IF SEL-INVALID
+014400                 PERFORM 3565-SEND-INVALID-SELECTION
+014500                     THRU 3565-EXIT
+014600             ELSE
+014700                 PERFORM 2000-LOOKUP-CUSTOMER
+014800                     THRU 2000-EXIT
+014900                 PERFORM 3600-SEND-LOOKUP-RESULT
+015000                     THRU 3600-EXIT
+015100             END-IF
+015200         WHEN CLIOPTI = '4'
+015300             PERFORM 2850-XCTL-TO-DETAIL
+015400                 THRU 2850-EXIT
+015500         WHEN OTHER
+015600             MOVE CLICUIDI TO WS-CUSTOMER-ID
+015700             PERFORM 1500-VALIDATE-CUSTOMER-ID
+015800                 THRU 1500-EXIT
+015900             IF ID-INVALID
+016000                 PERFORM 3520-SEND-INVALID-ID
+016100                     THRU 3520-EXIT
+016200             ELSE
+016300                 PERFORM 2000-LOOKUP-CUSTOMER
+016400                     THRU 2000-EXIT
+016500                 PERFORM 3600-SEND-LOOKUP-RESULT
+016600                     THRU 3600-EXIT
+016700             END-IF
+016800     END-EVALUATE.
+016900
+017000     PERFORM 1200-SEND-MENU-SCREEN
+017100         THRU 1200-EXIT.
+017200
+017300     GO TO 9999-END-PROGRAM.
+017400*----------------------------------------------------------*
+017500* 1000-SEND-INITIAL-MENU                                   *
+017600* FIRST LEG OF THE CONVERSATION - PAINTS A BLANK MENU.      *
+017700*----------------------------------------------------------*
+017800 1000-SEND-INITIAL-MENU.
+017900     MOVE SPACES TO CLIMENUO.
+018000     EXEC CICS SEND MAP('CLIMENUM')
+018100               MAPSET('CLIMENU')
+018200               FROM(CLIMENUO)
+018300               ERASE
+018400     END-EXEC.
+018500 1000-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------*
+018800* 1100-RECEIVE-MENU                                        *
+018900* READS BACK WHATEVER THE TELLER KEYED INTO THE MAP.        *
+019000*----------------------------------------------------------*
+019100 1100-RECEIVE-MENU.
+019200     EXEC CICS RECEIVE MAP('CLIMENUM')
+019300               MAPSET('CLIMENU')
+019400               INTO(CLIMENUI)
+019500     END-EXEC.
+019600 1100-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------*
+019900* 1200-SEND-MENU-SCREEN                                    *
+020000* RE-SENDS THE MAP WITH THE RESULT AREA REFRESHED.  ONLY    *
+020100* THE FIELDS THAT CHANGED ARE REWRITTEN TO THE SCREEN.      *
+020200*----------------------------------------------------------*
+020300 1200-SEND-MENU-SCREEN.
+020400     EXEC CICS SEND MAP('CLIMENUM')
+020500               MAPSET('CLIMENU')
+020600               FROM(CLIMENUO)
+020700               DATAONLY
+020800     END-EXEC.
+020900 1200-EXIT.
+021000     EXIT.
+021100*----------------------------------------------------------*
+021200* 1500-VALIDATE-CUSTOMER-ID                                *
+021300* REJECTS A BLANK OR NON-NUMERIC CUSTOMERID BEFORE IT EVER  *
+021400* REACHES THE SELECT.                                       *
+021500*----------------------------------------------------------*
+021600 1500-VALIDATE-CUSTOMER-ID.
+021700     SET ID-VALID TO TRUE.
+021800     IF WS-CUSTOMER-ID = SPACES
+021900         SET ID-INVALID TO TRUE
+022000     END-IF.
+022100     IF WS-CUSTOMER-ID NOT NUMERIC
+022200         SET ID-INVALID TO TRUE
+022300     END-IF.
+022400 1500-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------*
+022700* 2000-LOOKUP-CUSTOMER                                     *
+022800* PULLS THE CUSTOMER NAME AND BALANCE FROM DB2, THEN STAMPS *
+022900* LASTINQUIRYDATE WHEN THE CUSTOMER IS FOUND.               *
+023000*----------------------------------------------------------*
+023100 2000-LOOKUP-CUSTOMER.
+023200     EXEC SQL
+023300         SELECT CustomerName, Balance
+023400           INTO :WS-CUSTOMER-NAME, :WS-CUSTOMER-BALANCE
+023500           FROM Customers
+023600          WHERE CustomerID = :WS-CUSTOMER-ID
+023700     END-EXEC.
+023800
+023900     EVALUATE SQLCODE
+024000         WHEN ZERO
+024100             SET CUSTOMER-FOUND     TO TRUE
+024200         WHEN 100
+024300             SET CUSTOMER-NOT-FOUND TO TRUE
+024400         WHEN OTHER
+024500             SET CUSTOMER-NOT-FOUND TO TRUE
+024600     END-EVALUATE.
+024700
+024800     IF CUSTOMER-FOUND
+024900         EXEC SQL
+025000             UPDATE Customers
+025100                SET LastInquiryDate = CURRENT DATE
+025200              WHERE CustomerID = :WS-CUSTOMER-ID
+025300         END-EXEC
+025400     END-IF.
+025500 2000-EXIT.
+025600     EXIT.
+025700*----------------------------------------------------------*
+025800* 2400-CHECK-AUTHORIZATION                                 *
+025900* LOOKS UP THE INVOKING OPERATOR IN OPERATORAUTH TO DECIDE  *
+026000* WHETHER THE BALANCE MAY BE INCLUDED IN THE RESPONSE.  AN  *
+026100* OPERATOR WITH NO ROW ON THE TABLE IS TREATED AS NOT       *
+026200* AUTHORIZED (FAIL CLOSED).                                 *
+026300*----------------------------------------------------------*
+026400 2400-CHECK-AUTHORIZATION.
+026500     EXEC SQL
+026600         SELECT CanViewBalance
+026700           INTO :WS-OPERATOR-AUTH-SW
+026800           FROM OperatorAuth
+026900          WHERE OperatorID = :EIBOPID
+027000     END-EXEC.
+027100
+027200     IF SQLCODE NOT = ZERO
+027300         SET OPERATOR-NOT-AUTHORIZED TO TRUE
+027400     END-IF.
+027500 2400-EXIT.
+027600     EXIT.
+027700*----------------------------------------------------------*
+027800* 2500-START-SEARCH                                        *
+027900* BEGINS A NEW NAME SEARCH.  THE FRAGMENT KEYED BY THE      *
+028000* TELLER IS SAVED IN THE COMMAREA SO PF8 (NEXT PAGE) CAN    *
+028100* RESUME WITHOUT RE-KEYING IT.                              *
+028200*----------------------------------------------------------*
+028300 2500-START-SEARCH.
+028400     MOVE CLIFRAGI              TO CLI-COMM-FRAGMENT.
+028500     MOVE LOW-VALUES            TO CLI-COMM-LAST-ID.
+028600     PERFORM 2650-FETCH-SEARCH-PAGE
+028700         THRU 2650-EXIT.
+028800 2500-EXIT.
+028900     EXIT.
+029000*----------------------------------------------------------*
+029100* 2600-PAGE-ACTIVE-SEARCH                                  *
+029200* PF8 WAS PRESSED - CONTINUES A SEARCH ALREADY IN PROGRESS  *
+029300* USING THE FRAGMENT AND BOOKMARK CARRIED IN THE COMMAREA.  *
+029400*----------------------------------------------------------*
+029500 2600-PAGE-ACTIVE-SEARCH.
+029600     IF CLI-COMM-FRAGMENT = SPACES
+029700         PERFORM 3550-SEND-NO-ACTIVE-SEARCH
+029800             THRU 3550-EXIT
+029900     ELSE
+030000         PERFORM 2650-FETCH-SEARCH-PAGE
+030100             THRU 2650-EXIT
+030200     END-IF.
+030300 2600-EXIT.
+030400     EXIT.
+030500*----------------------------------------------------------*
+030600* 2650-FETCH-SEARCH-PAGE                                   *
+030700* RUNS THE LIKE SEARCH FOR THE NEXT 10 CUSTOMERS WHOSE      *
+030800* CUSTOMERID SORTS AFTER THE COMMAREA BOOKMARK, THEN LOADS  *
+030900* THE PAGE (OR "NO MATCH") INTO THE RESULT AREA AND SAVES   *
+031000* THE BOOKMARK AND SELECTION TABLE FOR THE NEXT LEG.        *
+031100*----------------------------------------------------------*
+031200 2650-FETCH-SEARCH-PAGE.
+031300     STRING '%' DELIMITED BY SIZE
+031400            CLI-COMM-FRAGMENT DELIMITED BY SIZE
+031500            '%' DELIMITED BY SIZE
+031600       INTO WS-SEARCH-PATTERN.
+031700
+031800     EXEC SQL
+031900         DECLARE C-CUST-SEARCH CURSOR FOR
+032000             SELECT CustomerID, CustomerName
+032100               FROM Customers
+032200              WHERE CustomerName LIKE :WS-SEARCH-PATTERN
+032300                AND CustomerID > :CLI-COMM-LAST-ID
+032400              ORDER BY CustomerID
+032500              FETCH FIRST 10 ROWS ONLY
+032600     END-EXEC.
+032700
+032800     EXEC SQL OPEN C-CUST-SEARCH END-EXEC.
+032900
+033000     MOVE ZERO TO CLI-COMM-ROW-COUNT.
+033100     PERFORM 2670-FETCH-ONE-ROW
+033200         THRU 2670-EXIT
+033300        VARYING WS-ROW-IDX FROM 1 BY 1
+033400          UNTIL WS-ROW-IDX > 10
+033500             OR SQLCODE NOT = ZERO.
+033600
+033700     EXEC SQL CLOSE C-CUST-SEARCH END-EXEC.
+033800
+033900     IF CLI-COMM-ROW-COUNT = ZERO
+034000         PERFORM 2750-SEND-NO-MATCH
+034100             THRU 2750-EXIT
+034200     ELSE
+034300         PERFORM 2700-SEND-SEARCH-RESULTS
+034400             THRU 2700-EXIT
+034500     END-IF.
+034600 2650-EXIT.
+034700     EXIT.
+034800*----------------------------------------------------------*
+034900* 2670-FETCH-ONE-ROW                                       *
+035000* FETCHES A SINGLE ROW OF THE SEARCH CURSOR INTO THE        *
+035100* DISPLAY TABLE AND ADVANCES THE COMMAREA BOOKMARK.         *
+035200*----------------------------------------------------------*
+035300 2670-FETCH-ONE-ROW.
+035400     EXEC SQL
+035500         FETCH C-CUST-SEARCH
+035600          INTO :WS-SEARCH-ROW-ID(WS-ROW-IDX),
+035700               :WS-SEARCH-ROW-NAME(WS-ROW-IDX)
+035800     END-EXEC.
+035900
+036000     IF SQLCODE = ZERO
+036100         ADD 1 TO CLI-COMM-ROW-COUNT
+036200         MOVE WS-SEARCH-ROW-ID(WS-ROW-IDX)
+036300           TO CLI-COMM-LAST-ID
+036400         MOVE WS-SEARCH-ROW-ID(WS-ROW-IDX)
+036500           TO CLI-COMM-SEL-ID(WS-ROW-IDX)
+036600     END-IF.
+036700 2670-EXIT.
+036800     EXIT.
+036900*----------------------------------------------------------*
+037000* 2700-SEND-SEARCH-RESULTS                                 *
+037100* FORMATS THE SEARCH PAGE (LINE NUMBER, CUSTOMERID, NAME)   *
+037200* AND LOADS IT INTO THE MAP'S RESULT FIELD.                 *
+037300*----------------------------------------------------------*
+037400 2700-SEND-SEARCH-RESULTS.
+037500     MOVE SPACES TO WS-SEARCH-SCREEN.
+037600     PERFORM 2720-FORMAT-ONE-LINE
+037700         THRU 2720-EXIT
+037800        VARYING WS-ROW-IDX FROM 1 BY 1
+037900          UNTIL WS-ROW-IDX > CLI-COMM-ROW-COUNT.
+038000
+038100     MOVE WS-SEARCH-SCREEN TO CLIRSLTO(1:440).
+038200 2700-EXIT.
+038300     EXIT.
+038400*----------------------------------------------------------*
+038500* 2720-FORMAT-ONE-LINE                                     *
+038600*----------------------------------------------------------*
+038700 2720-FORMAT-ONE-LINE.
+038800     MOVE WS-ROW-IDX               TO WS-SL-NUM(WS-ROW-IDX).
+038900     MOVE WS-SEARCH-ROW-ID(WS-ROW-IDX)
+039000       TO WS-SL-ID(WS-ROW-IDX).
+039100     MOVE WS-SEARCH-ROW-NAME(WS-ROW-IDX)
+039200       TO WS-SL-NAME(WS-ROW-IDX).
+039300 2720-EXIT.
+039400     EXIT.
+039500*----------------------------------------------------------*
+039600* 2750-SEND-NO-MATCH                                       *
+039700*----------------------------------------------------------*
+039800 2750-SEND-NO-MATCH.
+039900     MOVE WS-NO-MATCH-MSG TO CLIRSLTO(1:30).
+040000 2750-EXIT.
+040100     EXIT.
+040200*----------------------------------------------------------*
+040300* 2800-RESOLVE-SELECTED-ID                                 *
+040400* TRANSLATES THE LINE NUMBER THE TELLER KEYED INTO THE      *
+040500* CUSTOMER ID FIELD BACK INTO A CUSTOMERID, USING THE       *
+040600* SELECTION TABLE SAVED IN THE COMMAREA ON THE LAST SEARCH  *
+040700* PAGE SENT.  THE LINE NUMBER MUST BE NUMERIC AND WITHIN    *
+040750* THE ROW COUNT ACTUALLY ON THAT PAGE BEFORE IT IS USED AS  *
+040760* A SUBSCRIPT.                                              *
+040800*----------------------------------------------------------*
+040900 2800-RESOLVE-SELECTED-ID.
+040910     SET SEL-INVALID TO TRUE.
+040920     IF CLICUIDI(1:2) NOT NUMERIC
+040930         GO TO 2800-EXIT
+040940     END-IF.
+041000     MOVE CLICUIDI(1:2)            TO WS-LINE-NUM-EDIT.
+041100     MOVE WS-LINE-NUM-EDIT         TO WS-ROW-IDX.
+041150     IF WS-ROW-IDX < 1 OR WS-ROW-IDX > CLI-COMM-ROW-COUNT
+041160         GO TO 2800-EXIT
+041170     END-IF.
+041180     SET SEL-VALID TO TRUE.
+041200     MOVE CLI-COMM-SEL-ID(WS-ROW-IDX) TO WS-CUSTOMER-ID.
+041300 2800-EXIT.
+041400     EXIT.
+041500*----------------------------------------------------------*
+041600* 2850-XCTL-TO-DETAIL                                      *
+041700* HANDS THE LAST SUCCESSFULLY LOOKED-UP CUSTOMERID OFF TO   *
+041800* DETALLECLIENTE VIA THE COMMAREA, SO THE TELLER CAN PULL   *
+041900* UP THE FULL CUSTOMER DETAIL SCREEN WITHOUT RE-KEYING IT.  *
+042000*----------------------------------------------------------*
+042100 2850-XCTL-TO-DETAIL.
+042200     IF CLI-COMM-CURR-ID = SPACES
+042300         PERFORM 3560-SEND-NO-CUST-SELECTED
+042400             THRU 3560-EXIT
+042500     ELSE
+042600         EXEC CICS XCTL
+042700             PROGRAM('DetalleCliente')
+042800             COMMAREA(DFHCOMMAREA)
+042900             LENGTH(LENGTH OF DFHCOMMAREA)
+043000         END-EXEC
+043100     END-IF.
+043200 2850-EXIT.
+043300     EXIT.
+043400*----------------------------------------------------------*
+043500* 3000-SEND-RESPONSE                                       *
+043600* BUILDS THE RESULT LINE WITH NAME AND BALANCE, BALANCE     *
+043700* EDITED WITH A DECIMAL POINT.  AN UNAUTHORIZED OPERATOR    *
+043800* STILL GETS THE NAME, WITH THE BALANCE MASKED.             *
+043900*----------------------------------------------------------*
+044000 3000-SEND-RESPONSE.
+044100     MOVE WS-CUSTOMER-NAME       TO WS-OUT-NAME.
+044200     MOVE WS-CUSTOMER-BALANCE    TO WS-BALANCE-EDIT.
+044300     IF OPERATOR-AUTHORIZED
+044400         MOVE WS-BALANCE-EDIT    TO WS-OUT-BALANCE
+044500     ELSE
+044600         MOVE WS-BALANCE-MASK    TO WS-OUT-BALANCE
+044700     END-IF.
+044800
+044900     MOVE WS-OUTPUT-LINE TO CLIRSLTO(1:72).
+045000 3000-EXIT.
+045100     EXIT.
+045200*----------------------------------------------------------*
+045300* 3500-SEND-NOT-FOUND                                      *
+045400* THE CUSTOMERID DID NOT MATCH A ROW ON THE CUSTOMERS       *
+045500* TABLE.  NO BALANCE WAS RETRIEVED.                         *
+045600*----------------------------------------------------------*
+045700 3500-SEND-NOT-FOUND.
+045800     MOVE WS-NOT-FOUND-MSG TO CLIRSLTO(1:30).
+045900 3500-EXIT.
+046000     EXIT.
+046100*----------------------------------------------------------*
+046200* 3520-SEND-INVALID-ID                                     *
+046300* THE KEYED CUSTOMERID FAILED BASIC VALIDATION - NEVER      *
+046400* REACHED DB2.                                              *
+046500*----------------------------------------------------------*
+046600 3520-SEND-INVALID-ID.
+046700     MOVE WS-INVALID-ID-MSG TO CLIRSLTO(1:30).
+046800 3520-EXIT.
+046900     EXIT.
+047000*----------------------------------------------------------*
+047100* 3550-SEND-NO-ACTIVE-SEARCH                               *
+047200* PF8 WAS PRESSED WITH NO SEARCH IN PROGRESS.               *
+047300*----------------------------------------------------------*
+047400 3550-SEND-NO-ACTIVE-SEARCH.
+047500     MOVE WS-NO-SEARCH-MSG TO CLIRSLTO(1:30).
+047600 3550-EXIT.
+047700     EXIT.
+047800*----------------------------------------------------------*
+047900* 3560-SEND-NO-CUST-SELECTED                                *
+048000* THE TELLER ASKED FOR THE DETAIL SCREEN BEFORE ANY         *
+048100* SUCCESSFUL LOOKUP WAS DONE IN THIS SESSION.                *
+048200*----------------------------------------------------------*
+048300 3560-SEND-NO-CUST-SELECTED.
+048400     MOVE WS-NO-CUST-SEL-MSG TO CLIRSLTO(1:30).
+048500 3560-EXIT.
+048600     EXIT.
+048620*----------------------------------------------------------*
+048640* 3565-SEND-INVALID-SELECTION                               *
+048650* THE ROW NUMBER KEYED FOR OPTION 3 WAS BLANK, NON-NUMERIC, *
+048660* OR OUTSIDE THE RANGE OF ROWS ON THE LAST SEARCH PAGE.     *
+048670*----------------------------------------------------------*
+048680 3565-SEND-INVALID-SELECTION.
+048690     MOVE WS-INVALID-SEL-MSG TO CLIRSLTO(1:30).
+048695 3565-EXIT.
+048698     EXIT.
+048700*----------------------------------------------------------*
+048800* 3600-SEND-LOOKUP-RESULT                                  *
+048900* COMMON EXIT FOR BOTH THE EXACT-ID AND SEARCH-SELECT       *
+049000* PATHS - LOADS EITHER THE BALANCE OR THE NOT-FOUND MSG     *
+049100* INTO THE RESULT AREA AND WRITES THE AUDIT ROW.            *
+049200*----------------------------------------------------------*
+049300 3600-SEND-LOOKUP-RESULT.
+049400     IF CUSTOMER-NOT-FOUND
+049500         SET AUDIT-BALANCE-NOT-RETURNED TO TRUE
+049600         PERFORM 3500-SEND-NOT-FOUND
+049700             THRU 3500-EXIT
+049800     ELSE
+049900         MOVE WS-CUSTOMER-ID     TO CLI-COMM-CURR-ID
+050000         IF OPERATOR-AUTHORIZED
+050100             SET AUDIT-BALANCE-RETURNED TO TRUE
+050200         ELSE
+050300             SET AUDIT-BALANCE-NOT-RETURNED TO TRUE
+050400         END-IF
+050500         PERFORM 3000-SEND-RESPONSE
+050600             THRU 3000-EXIT
+050700     END-IF.
+050800
+050900     PERFORM 3700-LOG-AUDIT-ENTRY
+051000         THRU 3700-EXIT.
+051100 3600-EXIT.
+051200     EXIT.
+051300*----------------------------------------------------------*
+051400* 3700-LOG-AUDIT-ENTRY                                     *
+051500* RECORDS WHO LOOKED UP WHOM AND WHETHER A BALANCE WAS      *
+051600* ACTUALLY RETURNED, FOR AUDIT AND COMPLAINT INVESTIGATION. *
+051700*----------------------------------------------------------*
+051800 3700-LOG-AUDIT-ENTRY.
+051900     EXEC SQL
+052000         INSERT INTO AuditLog
+052100             (OperatorID, TerminalID, CustomerID,
+052200              InquiryTimestamp, BalanceReturned)
+052300         VALUES
+052400             (:EIBOPID, :EIBTRMID, :WS-CUSTOMER-ID,
+052500              CURRENT TIMESTAMP, :WS-AUDIT-BAL-RETURNED-SW)
+052600     END-EXEC.
+052700 3700-EXIT.
+052800     EXIT.
+052900*----------------------------------------------------------*
+053000* 3900-SEND-GOODBYE                                        *
+053100* PF3 WAS PRESSED - ENDS THE CONVERSATION CLEANLY.          *
+053200*----------------------------------------------------------*
+053300 3900-SEND-GOODBYE.
+053400     MOVE WS-GOODBYE-MSG TO CLIRSLTO(1:30).
+053500     EXEC CICS SEND MAP('CLIMENUM')
+053600               MAPSET('CLIMENU')
+053700               FROM(CLIMENUO)
+053800               DATAONLY
+053900     END-EXEC.
+054000 3900-EXIT.
+054100     EXIT.
+054200*----------------------------------------------------------*
+054300* 9999-END-PROGRAM                                         *
+054400* ENDS THIS PSEUDO-CONVERSATIONAL LEG.  THE COMMAREA IS     *
+054500* HANDED BACK TO CICS SO THE NEXT KEY THE TELLER PRESSES    *
+054600* PICKS UP WHERE THIS LEG LEFT OFF.                         *
+054700*----------------------------------------------------------*
+054800 9999-END-PROGRAM.
+054900     EXEC CICS RETURN TRANSID(EIBTRNID)
+055000               COMMAREA(DFHCOMMAREA)
+055100               LENGTH(LENGTH OF DFHCOMMAREA)
+055200     END-EXEC.
+055300*----------------------------------------------------------*
+055400* 9999-END-PROGRAM-NO-RETURN                               *
+055500* PF3 (EXIT) - ENDS THE TRANSACTION OUTRIGHT.  THE NEXT     *
+055600* INPUT AT THIS TERMINAL STARTS A BRAND NEW SESSION.        *
+055700*----------------------------------------------------------*
+055800 9999-END-PROGRAM-NO-RETURN.
+055900     EXEC CICS RETURN
+056000     END-EXEC.
+056100*----------------------------------------------------------*
+056200* 9999-END-PROGRAM-FIRST-ENTRY                              *
+056300* FIRST LEG OF THE SESSION - CICS NEVER PASSED A COMMAREA   *
+056400* IN (EIBCALEN = 0), SO DFHCOMMAREA MUST NOT BE REFERENCED. *
+056500* RETURNS A ZERO-INITIALIZED WORKING-STORAGE COMMAREA       *
+056600* INSTEAD, RE-ARMING THE TRANSACTION FOR THE NEXT LEG.      *
+056700*----------------------------------------------------------*
+056800 9999-END-PROGRAM-FIRST-ENTRY.
+056900     INITIALIZE WS-INIT-COMMAREA.
+057000     EXEC CICS RETURN TRANSID(EIBTRNID)
+057100               COMMAREA(WS-INIT-COMMAREA)
+057200               LENGTH(LENGTH OF WS-INIT-COMMAREA)
+057300     END-EXEC.
