@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ExtractoClientes.
+000300 AUTHOR.        R RAMIREZ.
+000400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                              *
+001100* 08/09/2026 RR    ORIGINAL PROGRAM - NIGHTLY EXTRACT OF    *
+001200*                  CUSTOMERID, CUSTOMERNAME, BALANCE,       *
+001300*                  ACCOUNTSTATUS AND LASTINQUIRYDATE TO A   *
+001400*                  FLAT FILE FOR THE DOWNSTREAM BILLING     *
+001500*                  SYSTEM.                                  *
+001510* 08/09/2026 RR    LASTINQUIRYDATE IS NULLABLE WITH NO      *
+001520*                  DEFAULT, SO THE FETCH NOW CARRIES A NULL *
+001530*                  INDICATOR FOR IT.  A NEGATIVE SQLCODE ON  *
+001540*                  THE FETCH NOW ABORTS THE JOB INSTEAD OF   *
+001550*                  BEING TREATED AS END-OF-DATA.              *
+001600*----------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CUST-EXTRACT-FILE  ASSIGN TO CUSTEXT
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  CUST-EXTRACT-FILE
+002600     RECORDING MODE IS F
+002700     LABEL RECORDS ARE STANDARD.
+002800 01  CUST-EXTRACT-RECORD          PIC X(80).
+002900*
+003000 WORKING-STORAGE SECTION.
+003100*----------------------------------------------------------*
+003200* PROGRAM SWITCHES                                          *
+003300*----------------------------------------------------------*
+003400 01  WS-EOF-SW                    PIC X(01)    VALUE 'N'.
+003500     88  END-OF-CUSTOMERS                      VALUE 'Y'.
+003600*----------------------------------------------------------*
+003700* DB2 RETRIEVAL FIELDS                                      *
+003800*----------------------------------------------------------*
+003900 01  CUSTMSTR-RECORD.
+004000     COPY CUSTMSTR.
+004010*----------------------------------------------------------*
+004020* NULL INDICATOR VARIABLES                                  *
+004030* LASTINQUIRYDATE IS NULLABLE ON CUSTOMERS AND HAS NO       *
+004040* DEFAULT, SO A NULL COLUMN MUST NOT REACH THE HOST         *
+004050* VARIABLE WITHOUT ONE OF THESE.                             *
+004060*----------------------------------------------------------*
+004070 01  WS-LAST-INQ-IND              PIC S9(04) COMP.
+004100 01  WS-BALANCE-EDIT              PIC -(7)9.99.
+004200*----------------------------------------------------------*
+004300* CONTROL TOTALS                                            *
+004400*----------------------------------------------------------*
+004500 01  WS-EXTRACT-COUNT             PIC S9(07) COMP-3 VALUE ZERO.
+004600*----------------------------------------------------------*
+004700* EXTRACT DETAIL LINE                                       *
+004800*----------------------------------------------------------*
+004900 01  WS-EXTRACT-LINE.
+005000     05  WS-EXT-CUST-ID           PIC X(10).
+005100     05  FILLER                   PIC X(01)    VALUE SPACE.
+005200     05  WS-EXT-CUST-NAME         PIC X(30).
+005300     05  FILLER                   PIC X(01)    VALUE SPACE.
+005400     05  WS-EXT-BALANCE           PIC X(12).
+005500     05  FILLER                   PIC X(01)    VALUE SPACE.
+005600     05  WS-EXT-STATUS            PIC X(01).
+005700     05  FILLER                   PIC X(01)    VALUE SPACE.
+005800     05  WS-EXT-LAST-INQ-DATE     PIC X(10).
+005900     05  FILLER                   PIC X(12)    VALUE SPACES.
+006000     EXEC SQL INCLUDE SQLCA END-EXEC.
+006100*
+006200 PROCEDURE DIVISION.
+006300*----------------------------------------------------------*
+006400* 0000-MAIN-PROCESS                                        *
+006500*----------------------------------------------------------*
+006600 0000-MAIN-PROCESS.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-EXIT.
+006900
+007000     PERFORM 2000-EXTRACT-ONE-CUSTOMER
+007100         THRU 2000-EXIT
+007200        UNTIL END-OF-CUSTOMERS.
+007300
+007400     PERFORM 9000-TERMINATE
+007500         THRU 9000-EXIT.
+007600
+007700     STOP RUN.
+007800*----------------------------------------------------------*
+007900* 1000-INITIALIZE                                          *
+008000* OPENS THE EXTRACT FILE, OPENS THE CUSTOMER CURSOR AND     *
+008100* PRIMES THE FIRST FETCH.                                   *
+008200*----------------------------------------------------------*
+008300 1000-INITIALIZE.
+008400     OPEN OUTPUT CUST-EXTRACT-FILE.
+008500
+008600     EXEC SQL
+008700         DECLARE C-ALL-CUSTOMERS CURSOR FOR
+008800             SELECT CustomerID, CustomerName, Balance,
+008900                    AccountStatus, CHAR(LastInquiryDate, ISO)
+009000               FROM Customers
+009100              ORDER BY CustomerID
+009200     END-EXEC.
+009300
+009400     EXEC SQL OPEN C-ALL-CUSTOMERS END-EXEC.
+009500
+009600     PERFORM 2900-FETCH-CUSTOMER
+009700         THRU 2900-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*----------------------------------------------------------*
+010100* 2000-EXTRACT-ONE-CUSTOMER                                *
+010200* WRITES ONE EXTRACT DETAIL LINE, THEN FETCHES THE NEXT ROW*
+010300*----------------------------------------------------------*
+010400 2000-EXTRACT-ONE-CUSTOMER.
+010500     PERFORM 2200-WRITE-DETAIL
+010600         THRU 2200-EXIT.
+010700
+010800     PERFORM 2900-FETCH-CUSTOMER
+010900         THRU 2900-EXIT.
+011000 2000-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------*
+011300* 2200-WRITE-DETAIL                                        *
+011400*----------------------------------------------------------*
+011500 2200-WRITE-DETAIL.
+011600     MOVE CUSTMSTR-ID             TO WS-EXT-CUST-ID.
+011700     MOVE CUSTMSTR-NAME           TO WS-EXT-CUST-NAME.
+011800     MOVE CUSTMSTR-BALANCE        TO WS-BALANCE-EDIT.
+011900     MOVE WS-BALANCE-EDIT         TO WS-EXT-BALANCE.
+012000     MOVE CUSTMSTR-STATUS         TO WS-EXT-STATUS.
+012100     MOVE CUSTMSTR-LAST-INQUIRY-DATE
+012200                                  TO WS-EXT-LAST-INQ-DATE.
+012300
+012400     WRITE CUST-EXTRACT-RECORD FROM WS-EXTRACT-LINE.
+012500     ADD 1 TO WS-EXTRACT-COUNT.
+012600 2200-EXIT.
+012700     EXIT.
+012800*----------------------------------------------------------*
+012900* 2900-FETCH-CUSTOMER                                      *
+013000*----------------------------------------------------------*
+013100 2900-FETCH-CUSTOMER.
+013200     EXEC SQL
+013300         FETCH C-ALL-CUSTOMERS
+013400          INTO :CUSTMSTR-ID, :CUSTMSTR-NAME,
+013500               :CUSTMSTR-BALANCE, :CUSTMSTR-STATUS,
+013600               :CUSTMSTR-LAST-INQUIRY-DATE :WS-LAST-INQ-IND
+013700     END-EXEC.
+013800
+013900     EVALUATE SQLCODE
+014000         WHEN ZERO
+014010             IF WS-LAST-INQ-IND < ZERO
+014020                 MOVE SPACES TO CUSTMSTR-LAST-INQUIRY-DATE
+014030             END-IF
+014040         WHEN 100
+014050             SET END-OF-CUSTOMERS TO TRUE
+014060         WHEN OTHER
+014070             DISPLAY 'ExtractoClientes: FETCH FAILED, SQLCODE = '
+014080                     SQLCODE
+014090             MOVE 16 TO RETURN-CODE
+014100             STOP RUN
+014110     END-EVALUATE.
+014200 2900-EXIT.
+014300     EXIT.
+014400*----------------------------------------------------------*
+014500* 9000-TERMINATE                                           *
+014600*----------------------------------------------------------*
+014700 9000-TERMINATE.
+014800     EXEC SQL CLOSE C-ALL-CUSTOMERS END-EXEC.
+014900     CLOSE CUST-EXTRACT-FILE.
+015000 9000-EXIT.
+015100     EXIT.
