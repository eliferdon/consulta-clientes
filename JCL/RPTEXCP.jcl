@@ -0,0 +1,31 @@
+//RPTEXCP  JOB (ACCTNO),'BALANCE EXCEPTIONS',CLASS=B,MSGCLASS=X,
+//             REGION=0M
+//*-------------------------------------------------------------*
+//* NIGHTLY BALANCE-EXCEPTION REPORT OFF THE CUSTOMERS TABLE.    *
+//* OVERDRAWN ACCOUNTS PRINT FIRST, WORST OVERDRAFT FIRST,       *
+//* FOLLOWED BY HIGH-BALANCE ACCOUNTS, LARGEST FIRST.  OUTPUT    *
+//* GOES TO COLLECTIONS AND RISK FOR THE MORNING WORKLIST.       *
+//*-------------------------------------------------------------*
+//* RUNS UNDER IKJEFT01 SO THE DSN COMMAND CAN ATTACH THE        *
+//* PROGRAM TO DB2P UNDER PLAN RPTEXCPP BEFORE THE PROGRAM'S     *
+//* EMBEDDED SQL EVER RUNS.  THE REPORT DATASET IS THE NEXT      *
+//* GENERATION OF THE PROD.CONSCLI.RPTEXCP GDG BASE, ROLLED      *
+//* EVERY NIGHT BY THIS JOB - NO DATE-STAMPED DSN OR CALLER-     *
+//* SUPPLIED SYMBOLIC IS NEEDED.                                 *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.CONSCLI.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(ReporteExcepciones) PLAN(RPTEXCPP) -
+      LIB('PROD.CONSCLI.LOADLIB')
+END
+/*
+//RPTEXCP  DD   DSN=PROD.CONSCLI.RPTEXCP(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
