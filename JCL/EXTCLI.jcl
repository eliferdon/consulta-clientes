@@ -0,0 +1,30 @@
+//EXTCLI   JOB (ACCTNO),'CUSTOMER EXTRACT',CLASS=B,MSGCLASS=X,
+//             REGION=0M
+//*-------------------------------------------------------------*
+//* NIGHTLY EXTRACT OF THE CUSTOMERS TABLE TO A FLAT SEQUENTIAL  *
+//* FILE FOR THE DOWNSTREAM BILLING SYSTEM.  CARRIES CUSTOMERID, *
+//* CUSTOMERNAME, BALANCE, ACCOUNTSTATUS AND LASTINQUIRYDATE.    *
+//*-------------------------------------------------------------*
+//* RUNS UNDER IKJEFT01 SO THE DSN COMMAND CAN ATTACH THE        *
+//* PROGRAM TO DB2P UNDER PLAN EXTCLIP BEFORE THE PROGRAM'S      *
+//* EMBEDDED SQL EVER RUNS.  THE EXTRACT DATASET IS THE NEXT     *
+//* GENERATION OF THE PROD.CONSCLI.CUSTEXT GDG BASE, ROLLED      *
+//* EVERY NIGHT BY THIS JOB - NO DATE-STAMPED DSN OR CALLER-     *
+//* SUPPLIED SYMBOLIC IS NEEDED.                                 *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.CONSCLI.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(ExtractoClientes) PLAN(EXTCLIP) -
+      LIB('PROD.CONSCLI.LOADLIB')
+END
+/*
+//CUSTEXT  DD   DSN=PROD.CONSCLI.CUSTEXT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
