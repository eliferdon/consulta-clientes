@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------*
+000200* CLICOMM                                                   *
+000300* COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL LEGS OF THE *
+000400* CUSTOMER INQUIRY / SEARCH TRANSACTIONS.  CARRIES ENOUGH   *
+000500* STATE FOR THE TELLER TO PAGE THROUGH A NAME SEARCH AND    *
+000600* THEN SELECT A ROW WITHOUT RE-KEYING THE CUSTOMERID.       *
+000700*----------------------------------------------------------*
+000800*
+000900* MODIFICATION HISTORY
+001000* DATE       INIT  DESCRIPTION
+001100* 08/09/2026 RR    ORIGINAL COPYBOOK - NAME SEARCH PAGING.
+001110* 08/09/2026 RR    ADDED CLI-COMM-CURR-ID SO A SUCCESSFUL
+001120*                  LOOKUP'S CUSTOMERID CARRIES FORWARD TO
+001130*                  THE DETAIL LOOKUP TRANSACTION WITHOUT
+001140*                  THE TELLER RE-KEYING IT.
+001200*
+001300*    THE INCLUDING PROGRAM SUPPLIES THE 01-LEVEL HEADER, E.G.
+001310*        01  DFHCOMMAREA.
+001320*            COPY CLICOMM.
+001330     05  CLI-COMM-FRAGMENT        PIC X(30).
+001400     05  CLI-COMM-LAST-ID         PIC X(10).
+001500     05  CLI-COMM-ROW-COUNT       PIC S9(04) COMP.
+001600     05  CLI-COMM-SEL-TABLE.
+001700         10  CLI-COMM-SEL-ID      OCCURS 10 TIMES
+001800                                  PIC X(10).
+001900     05  CLI-COMM-CURR-ID         PIC X(10).
