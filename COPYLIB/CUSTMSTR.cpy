@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------*
+000200* CUSTMSTR                                                  *
+000300* SHARED CUSTOMER MASTER LAYOUT PULLED FROM THE CUSTOMERS   *
+000400* TABLE.  USED BY THE NIGHTLY CUSTOMER MASTER EXTRACT AND   *
+000500* BY THE ONLINE CUSTOMER DETAIL LOOKUP.                     *
+000600*----------------------------------------------------------*
+000700*
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/09/2026 RR    ORIGINAL COPYBOOK - ID, NAME, BALANCE,
+001100*                  ACCOUNT STATUS, LAST INQUIRY DATE.
+001150* 08/09/2026 RR    ADDED ADDRESS AND PHONE FOR THE NEW
+001160*                  CUSTOMER DETAIL LOOKUP TRANSACTION.
+001200*
+001300*    THE INCLUDING PROGRAM SUPPLIES THE 01-LEVEL HEADER, E.G.
+001310*        01  CUSTMSTR-RECORD.
+001320*            COPY CUSTMSTR.
+001330     05  CUSTMSTR-ID                  PIC X(10).
+001400     05  CUSTMSTR-NAME                PIC X(30).
+001500     05  CUSTMSTR-BALANCE             PIC S9(7)V99 COMP-3.
+001600     05  CUSTMSTR-STATUS              PIC X(01).
+001700         88  CUSTMSTR-ACTIVE                  VALUE 'A'.
+001800         88  CUSTMSTR-DORMANT                 VALUE 'D'.
+001900         88  CUSTMSTR-CLOSED                  VALUE 'C'.
+002000     05  CUSTMSTR-LAST-INQUIRY-DATE   PIC X(10).
+002100     05  CUSTMSTR-ADDRESS             PIC X(40).
+002200     05  CUSTMSTR-PHONE               PIC X(15).
