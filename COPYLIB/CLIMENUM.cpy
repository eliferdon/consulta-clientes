@@ -0,0 +1,47 @@
+000100*----------------------------------------------------------*
+000200* CLIMENUM                                                  *
+000300* SYMBOLIC MAP FOR THE CLIMENUM MAP OF THE CLIMENU MAPSET.  *
+000400* HAND-BUILT TO MATCH THE BMS MAPSET'S SYMBOLIC-MAP LAYOUT -*
+000500* FIELD FOR FIELD WITH BMS/CLIMENU.BMS.                     *
+000600* CLIMENUI IS THE INPUT (RECEIVE MAP) VIEW, CLIMENUO THE    *
+000700* OUTPUT (SEND MAP) VIEW OVER THE SAME STORAGE.             *
+000800*----------------------------------------------------------*
+000900*
+001000* MODIFICATION HISTORY
+001100* DATE       INIT  DESCRIPTION
+001200* 08/09/2026 RR    ORIGINAL COPYBOOK - MATCHES BMS/CLIMENU.BMS.
+001300*
+001400*    THE INCLUDING PROGRAM CODES:
+001410*        COPY CLIMENUM.
+001420*    DIRECTLY IN WORKING-STORAGE - THE MAP SUPPLIES ITS OWN
+001430*    01-LEVELS, UNLIKE THE COMMAREA COPYBOOKS IN THIS LIBRARY.
+001500 01  CLIMENUI.
+001600     02  CLIOPTL                  COMP PIC S9(4).
+001700     02  CLIOPTF                  PICTURE X.
+001800     02  FILLER REDEFINES CLIOPTF.
+001900         03  CLIOPTA              PICTURE X.
+002000     02  CLIOPTI                  PIC X(01).
+002100     02  CLICUIDL                 COMP PIC S9(4).
+002200     02  CLICUIDF                 PICTURE X.
+002300     02  FILLER REDEFINES CLICUIDF.
+002400         03  CLICUIDA             PICTURE X.
+002500     02  CLICUIDI                 PIC X(10).
+002600     02  CLIFRAGL                 COMP PIC S9(4).
+002700     02  CLIFRAGF                 PICTURE X.
+002800     02  FILLER REDEFINES CLIFRAGF.
+002900         03  CLIFRAGA             PICTURE X.
+003000     02  CLIFRAGI                 PIC X(30).
+003100     02  CLIRSLTL                 COMP PIC S9(4).
+003200     02  CLIRSLTF                 PICTURE X.
+003300     02  FILLER REDEFINES CLIRSLTF.
+003400         03  CLIRSLTA             PICTURE X.
+003500     02  CLIRSLTI                 PIC X(460).
+003600 01  CLIMENUO REDEFINES CLIMENUI.
+003700     02  FILLER                   PICTURE X(3).
+003800     02  CLIOPTO                  PIC X(01).
+003900     02  FILLER                   PICTURE X(3).
+004000     02  CLICUIDO                 PIC X(10).
+004100     02  FILLER                   PICTURE X(3).
+004200     02  CLIFRAGO                 PIC X(30).
+004300     02  FILLER                   PICTURE X(3).
+004400     02  CLIRSLTO                 PIC X(460).
